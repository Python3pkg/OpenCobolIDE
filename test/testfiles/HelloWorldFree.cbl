@@ -4,6 +4,76 @@
 * Purpose: Hello world world example mean to test parser with a
 * FREE syntax.
 * Tectonics: cobc
+*
+* Modification History:
+*   23/02/2014  CD   Original hello-world skeleton.
+*   08/08/2026  RM   Turned the skeleton into a real batch driver
+*                     that reads the daily transaction file instead
+*                     of just displaying a literal.
+*   08/08/2026  RM   Split MAIN-PROCEDURE into the standard
+*                     init/process/terminate paragraph backbone.
+*   08/08/2026  RM   Added control totals and a run-summary report
+*                     in place of the bare DISPLAY.
+*   08/08/2026  RM   Added FILE STATUS checking on every file and an
+*                     abend/return-code path on I/O errors.
+*   08/08/2026  RM   Run is now parameterized from a control card
+*                     (run date / mode / output destination) instead
+*                     of hardcoded literals.
+*   08/08/2026  RM   Added checkpoint/restart support so an abend
+*                     partway through the file does not force a full
+*                     rerun.
+*   08/08/2026  RM   Added a downstream extract file so this job can
+*                     feed the next step in the chain.
+*   08/08/2026  RM   Added input-record validation, a reject file
+*                     for failed edits, and an end-of-run
+*                     reconciliation check.
+*   08/08/2026  RM   Added an indexed customer reference file so
+*                     accepted transactions are enriched before
+*                     being extracted; not-found routes to reject.
+*   08/08/2026  RM   Widened truncated reject/balance messages, put
+*                     a FILE STATUS check on the lookup read and the
+*                     checkpoint write, folded checkpoint-restart
+*                     skip count into the balance check, and made
+*                     run mode drive the summary heading and default
+*                     checkpoint interval.
+*   08/08/2026  RM   Fixed the checkpoint file being left open on a
+*                     first/clean run (no prior checkpoint), guarded
+*                     the priming read after a restart that lands
+*                     exactly at end of file, made a missing control
+*                     card a hard error instead of running on default
+*                     values, and closed the checkpoint file on the
+*                     abend path.
+*   09/08/2026  RM   Checkpoint is now cleared at the end of a run
+*                     that finishes in balance, and a leftover
+*                     checkpoint is only honored if its run date
+*                     matches the current control card, so a fresh
+*                     day's run can no longer inherit a stale skip
+*                     count.  A restart now opens the extract/reject
+*                     files EXTEND instead of OUTPUT so the prior
+*                     (aborted) run's records survive; see the JCL
+*                     restart symbolics.  Added the missing FILE
+*                     STATUS check on the checkpoint read/open, a
+*                     status check on every summary report WRITE,
+*                     and closed the control-card file in the common
+*                     close paragraph.
+*   09/08/2026  RM   Added a working-storage copy of the control
+*                     record (DTR-WS-CONTROL-RECORD / DTR-WCTL-
+*                     fields) populated right after the control-card
+*                     READ; the rest of the program now works from
+*                     that copy instead of referencing DTR-CTLCARD-
+*                     FILE's own record area after the file is
+*                     closed.
+*   09/08/2026  RM   Replaced the NEXT SENTENCE phrases in
+*                     1100-LOAD-CHECKPOINT with proper IF/ELSE
+*                     scoping - they were jumping over the checkpoint
+*                     decode and the CLOSE on the very statuses that
+*                     were supposed to fall through, which left the
+*                     checkpoint file open and restart never actually
+*                     restarting.  Corrected the in-balance report
+*                     line to mention the skipped-record count it
+*                     actually checks, and routed inactive customers
+*                     from the lookup file to the reject path
+*                     alongside not-found ones.
 ******************************************************************
 IDENTIFICATION DIVISION.
 *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -14,19 +84,684 @@ CONFIGURATION SECTION.
 *-----------------------
 INPUT-OUTPUT SECTION.
 *-----------------------
+FILE-CONTROL.
+*    Daily transaction input - the driving file for this run.
+    SELECT DTR-TRANS-FILE
+        ASSIGN TO TRANSIN
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS DTR-TRANS-STATUS.
+*    Customer reference/lookup file used to enrich each transaction.
+    SELECT DTR-LOOKUP-FILE
+        ASSIGN TO CUSTLKUP
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS DTR-LKUP-CUSTOMER-CODE
+        FILE STATUS IS DTR-LKUP-STATUS.
+*    Downstream extract, feeds the next step in the job chain.
+    SELECT DTR-EXTRACT-FILE
+        ASSIGN TO EXTROUT
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS DTR-EXTR-STATUS.
+*    Failed-edit records, matched against records-read at terminate.
+    SELECT DTR-REJECT-FILE
+        ASSIGN TO REJOUT
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS DTR-REJ-STATUS.
+*    Run-summary control-total report.
+    SELECT DTR-REPORT-FILE
+        ASSIGN TO RPTOUT
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS DTR-RPT-STATUS.
+*    Control card - run date / mode / output destination.
+    SELECT DTR-CTLCARD-FILE
+        ASSIGN TO SYSIN
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS DTR-CTL-STATUS.
+*    Restart/checkpoint file.  OPTIONAL - absent on a fresh run.
+    SELECT OPTIONAL DTR-CKPT-FILE
+        ASSIGN TO CKPTFILE
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS DTR-CKPT-STATUS.
 DATA DIVISION.
 *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 FILE SECTION.
 *-----------------------
+FD  DTR-TRANS-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY DTRANREC.
+
+FD  DTR-LOOKUP-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY DTRLKUP.
+
+FD  DTR-EXTRACT-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY DTREXTR.
+
+FD  DTR-REJECT-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY DTRREJ.
+
+FD  DTR-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  DTR-REPORT-LINE                     PIC X(80).
+
+FD  DTR-CTLCARD-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY DTRCTL.
+
+FD  DTR-CKPT-FILE
+    LABEL RECORDS ARE STANDARD.
+    COPY DTRCKPT.
+
 WORKING-STORAGE SECTION.
 *-----------------------
+******************************************************************
+*    FILE STATUS WORK AREAS - checked after every I/O verb by the
+*    shared 8000-CHECK-FILE-STATUS paragraph.
+******************************************************************
+01  DTR-TRANS-STATUS                    PIC X(02).
+01  DTR-LKUP-STATUS                     PIC X(02).
+01  DTR-EXTR-STATUS                     PIC X(02).
+01  DTR-REJ-STATUS                      PIC X(02).
+01  DTR-RPT-STATUS                      PIC X(02).
+01  DTR-CTL-STATUS                      PIC X(02).
+01  DTR-CKPT-STATUS                     PIC X(02).
+
+01  DTR-FILE-STATUS-WORK-AREA.
+    05  DTR-FS-WORK                     PIC X(02).
+    05  DTR-FS-FILE-NAME                PIC X(08).
+
+******************************************************************
+*    WORKING-STORAGE COPY OF THE CONTROL CARD - the control card is
+*    read once into the DTR-CTLCARD-FILE record area and then that
+*    file is closed; everything else in the run works from this
+*    working-storage copy instead of an FD record area belonging to
+*    a closed file.
+******************************************************************
+COPY DTRCTL
+    REPLACING ==DTR-CONTROL-RECORD==           BY ==DTR-WS-CONTROL-RECORD==
+              ==DTR-CTL-RUN-DATE==             BY ==DTR-WCTL-RUN-DATE==
+              ==DTR-CTL-RUN-MODE==             BY ==DTR-WCTL-RUN-MODE==
+              ==DTR-CTL-MODE-DAILY==           BY ==DTR-WCTL-MODE-DAILY==
+              ==DTR-CTL-MODE-MONTHLY==         BY ==DTR-WCTL-MODE-MONTHLY==
+              ==DTR-CTL-OUTPUT-DEST==          BY ==DTR-WCTL-OUTPUT-DEST==
+              ==DTR-CTL-DEST-FILE==            BY ==DTR-WCTL-DEST-FILE==
+              ==DTR-CTL-DEST-SYSOUT==          BY ==DTR-WCTL-DEST-SYSOUT==
+              ==DTR-CTL-CHECKPOINT-INTERVAL==  BY ==DTR-WCTL-CHECKPOINT-INTERVAL==.
+
+01  DTR-SWITCHES.
+    05  DTR-EOF-TRANS-SW                PIC X(01)   VALUE "N".
+        88  DTR-EOF-TRANS                           VALUE "Y".
+    05  DTR-VALID-REC-SW                PIC X(01)   VALUE "Y".
+        88  DTR-VALID-RECORD                        VALUE "Y".
+        88  DTR-INVALID-RECORD                      VALUE "N".
+    05  DTR-CUSTOMER-FOUND-SW           PIC X(01)   VALUE "Y".
+        88  DTR-CUSTOMER-FOUND                      VALUE "Y".
+        88  DTR-CUSTOMER-NOT-FOUND                  VALUE "N".
+    05  DTR-SKIPPING-SW                 PIC X(01)   VALUE "N".
+        88  DTR-SKIPPING                            VALUE "Y".
+        88  DTR-NOT-SKIPPING                        VALUE "N".
+    05  DTR-BALANCED-SW                  PIC X(01)   VALUE "Y".
+        88  DTR-RUN-BALANCED                        VALUE "Y".
+        88  DTR-RUN-OUT-OF-BALANCE                  VALUE "N".
+    05  DTR-RESTARTED-SW                 PIC X(01)   VALUE "N".
+        88  DTR-RESTARTED-RUN                        VALUE "Y".
+        88  DTR-NOT-RESTARTED-RUN                    VALUE "N".
+
+******************************************************************
+*    CONTROL TOTALS / COUNTERS
+******************************************************************
+01  DTR-COUNTERS.
+    05  DTR-RECORDS-READ                PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-RECORDS-PROCESSED           PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-RECORDS-REJECTED            PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-RECORDS-SKIPPED             PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-CKPT-DIVIDE-RESULT          PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-CKPT-DIVIDE-REMAINDER       PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-SKIP-COUNT                  PIC 9(09)   COMP VALUE ZERO.
+    05  DTR-SKIP-INDEX                  PIC 9(09)   COMP VALUE ZERO.
+
+******************************************************************
+*    HOLDING AREAS
+******************************************************************
+01  DTR-REJECT-REASON                   PIC X(30)   VALUE SPACES.
+01  DTR-CUST-NAME-HOLD                  PIC X(30)   VALUE SPACES.
+
+******************************************************************
+*    RUN-SUMMARY REPORT LINES
+******************************************************************
+01  DTR-SUMMARY-LINES.
+    05  DTR-SUM-HEADING.
+        10  DTR-SUM-RUN-TYPE           PIC X(07).
+        10  FILLER                     PIC X(33)
+                VALUE " TRANSACTION RUN - CONTROL TOTALS".
+        10  FILLER                     PIC X(11)
+                VALUE " RUN DATE: ".
+        10  DTR-SUM-RUN-DATE           PIC 9(08).
+    05  DTR-SUM-READ-LINE.
+        10  FILLER                     PIC X(20)
+                VALUE "RECORDS READ .......".
+        10  DTR-SUM-READ-COUNT         PIC ZZZ,ZZZ,ZZ9.
+    05  DTR-SUM-PROCESSED-LINE.
+        10  FILLER                     PIC X(20)
+                VALUE "RECORDS PROCESSED ..".
+        10  DTR-SUM-PROCESSED-COUNT    PIC ZZZ,ZZZ,ZZ9.
+    05  DTR-SUM-REJECTED-LINE.
+        10  FILLER                     PIC X(20)
+                VALUE "RECORDS REJECTED ...".
+        10  DTR-SUM-REJECTED-COUNT     PIC ZZZ,ZZZ,ZZ9.
+    05  DTR-SUM-BALANCE-LINE           PIC X(46)   VALUE SPACES.
+
 PROCEDURE DIVISION.
 *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-MAIN-PROCEDURE.
+0000-MAIN-PROCEDURE.
 **
-* The main procedure of the program
+* The main procedure of the program.  Init / process / terminate,
+* same backbone every job in this shop is built on.
 **
-DISPLAY "Hello world"
-STOP RUN.
-** add other procedures here
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+        UNTIL DTR-EOF-TRANS
+    PERFORM 3000-TERMINATE THRU 3000-EXIT
+    STOP RUN.
+
+******************************************************************
+*    1000-INITIALIZE - open the files and prime the read for the
+*    main processing loop.
+******************************************************************
+1000-INITIALIZE.
+    OPEN INPUT DTR-CTLCARD-FILE
+    MOVE DTR-CTL-STATUS TO DTR-FS-WORK
+    MOVE "SYSIN   " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    READ DTR-CTLCARD-FILE
+        AT END
+            DISPLAY "DTR100 CONTROL CARD MISSING OR EMPTY ON SYSIN"
+            MOVE 16 TO RETURN-CODE
+            CLOSE DTR-CTLCARD-FILE
+            STOP RUN
+    END-READ
+
+    MOVE DTR-CTL-STATUS TO DTR-FS-WORK
+    MOVE "SYSIN   " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    MOVE DTR-CONTROL-RECORD TO DTR-WS-CONTROL-RECORD
+
+    CLOSE DTR-CTLCARD-FILE
+
+    IF DTR-WCTL-CHECKPOINT-INTERVAL = ZERO
+        IF DTR-WCTL-MODE-MONTHLY
+            MOVE 5000 TO DTR-WCTL-CHECKPOINT-INTERVAL
+        ELSE
+            MOVE 1000 TO DTR-WCTL-CHECKPOINT-INTERVAL
+        END-IF
+    END-IF
+
+    PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+
+    OPEN INPUT DTR-TRANS-FILE
+    MOVE DTR-TRANS-STATUS TO DTR-FS-WORK
+    MOVE "TRANSIN " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    OPEN INPUT DTR-LOOKUP-FILE
+    MOVE DTR-LKUP-STATUS TO DTR-FS-WORK
+    MOVE "CUSTLKUP" TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    IF DTR-RESTARTED-RUN
+        OPEN EXTEND DTR-EXTRACT-FILE
+    ELSE
+        OPEN OUTPUT DTR-EXTRACT-FILE
+    END-IF
+    MOVE DTR-EXTR-STATUS TO DTR-FS-WORK
+    MOVE "EXTROUT " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    IF DTR-RESTARTED-RUN
+        OPEN EXTEND DTR-REJECT-FILE
+    ELSE
+        OPEN OUTPUT DTR-REJECT-FILE
+    END-IF
+    MOVE DTR-REJ-STATUS TO DTR-FS-WORK
+    MOVE "REJOUT  " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    OPEN OUTPUT DTR-REPORT-FILE
+    MOVE DTR-RPT-STATUS TO DTR-FS-WORK
+    MOVE "RPTOUT  " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    IF DTR-SKIP-COUNT > ZERO
+        SET DTR-SKIPPING TO TRUE
+        PERFORM 1500-SKIP-TO-CHECKPOINT THRU 1500-EXIT
+        SET DTR-NOT-SKIPPING TO TRUE
+    END-IF
+
+    IF NOT DTR-EOF-TRANS
+        PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+******************************************************************
+*    1100-LOAD-CHECKPOINT - if a checkpoint file was left behind by
+*    an earlier run that abended, pick up where it left off instead
+*    of reprocessing the whole file.
+******************************************************************
+1100-LOAD-CHECKPOINT.
+    MOVE ZERO TO DTR-SKIP-COUNT
+
+    OPEN INPUT DTR-CKPT-FILE
+
+    IF DTR-CKPT-STATUS NOT = "00" AND DTR-CKPT-STATUS NOT = "05"
+        MOVE DTR-CKPT-STATUS TO DTR-FS-WORK
+        MOVE "CKPTFILE" TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+    END-IF
+
+    IF DTR-CKPT-STATUS = "00"
+        READ DTR-CKPT-FILE
+
+        IF DTR-CKPT-STATUS NOT = "00" AND DTR-CKPT-STATUS NOT = "10"
+            MOVE DTR-CKPT-STATUS TO DTR-FS-WORK
+            MOVE "CKPTFILE" TO DTR-FS-FILE-NAME
+            PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+        END-IF
+
+        IF DTR-CKPT-STATUS = "00"
+            IF DTR-CKPT-LAST-RUN-DATE = DTR-WCTL-RUN-DATE
+                MOVE DTR-CKPT-LAST-RECORD-COUNT TO DTR-SKIP-COUNT
+                SET DTR-RESTARTED-RUN TO TRUE
+                DISPLAY "DTR100 RESTARTING AFTER CHECKPOINT - "
+                    "SKIPPING " DTR-SKIP-COUNT " RECORDS"
+            ELSE
+                DISPLAY "DTR100 CHECKPOINT ON FILE IS FOR A "
+                    "DIFFERENT RUN DATE - IGNORING IT"
+            END-IF
+        END-IF
+    END-IF
+
+    CLOSE DTR-CKPT-FILE.
+1100-EXIT.
+    EXIT.
+
+******************************************************************
+*    1500-SKIP-TO-CHECKPOINT - reposition to the last committed
+*    record by reading and discarding up to the checkpoint count.
+******************************************************************
+1500-SKIP-TO-CHECKPOINT.
+    PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT
+        WITH TEST BEFORE
+        VARYING DTR-SKIP-INDEX FROM 1 BY 1
+        UNTIL DTR-SKIP-INDEX > DTR-SKIP-COUNT
+        OR DTR-EOF-TRANS.
+1500-EXIT.
+    EXIT.
+
+******************************************************************
+*    2000-PROCESS-RECORDS - process one transaction, then read the
+*    next one.
+******************************************************************
+2000-PROCESS-RECORDS.
+    PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT
+
+    IF DTR-VALID-RECORD
+        PERFORM 2200-LOOKUP-CUSTOMER THRU 2200-EXIT
+    END-IF
+
+    IF DTR-VALID-RECORD
+        PERFORM 2400-WRITE-EXTRACT THRU 2400-EXIT
+        ADD 1 TO DTR-RECORDS-PROCESSED
+    ELSE
+        PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+        ADD 1 TO DTR-RECORDS-REJECTED
+    END-IF
+
+    PERFORM 2500-CHECK-CHECKPOINT THRU 2500-EXIT
+
+    PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+2000-EXIT.
+    EXIT.
+
+******************************************************************
+*    2100-VALIDATE-RECORD - basic field edits.  Numeric fields
+*    numeric, required fields non-spaces, date in valid CCYYMMDD.
+******************************************************************
+2100-VALIDATE-RECORD.
+    SET DTR-VALID-RECORD TO TRUE
+    MOVE SPACES TO DTR-REJECT-REASON
+
+    IF DTR-TRAN-ACCOUNT-NO = SPACES
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "ACCOUNT NUMBER MISSING" TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        AND DTR-TRAN-CUSTOMER-CODE = SPACES
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "CUSTOMER CODE MISSING" TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        AND DTR-TRAN-TYPE-CODE = SPACES
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "TRANSACTION TYPE MISSING" TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        AND DTR-TRAN-AMOUNT NOT NUMERIC
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "AMOUNT NOT NUMERIC" TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        AND DTR-TRAN-DATE NOT NUMERIC
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "TRANSACTION DATE NOT NUMERIC" TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        PERFORM 2150-EDIT-DATE-FIELD THRU 2150-EXIT
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+******************************************************************
+*    2150-EDIT-DATE-FIELD - simple range edit of the CCYYMMDD date.
+******************************************************************
+2150-EDIT-DATE-FIELD.
+    IF DTR-TRAN-DATE-CCYY < 1900 OR > 2099
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "TRAN DATE - YEAR OUT OF RANGE"
+            TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        AND (DTR-TRAN-DATE-MM < 01 OR > 12)
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "TRAN DATE - MONTH OUT OF RANGE"
+            TO DTR-REJECT-REASON
+    END-IF
+
+    IF DTR-VALID-RECORD
+        AND (DTR-TRAN-DATE-DD < 01 OR > 31)
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "TRAN DATE - DAY OUT OF RANGE"
+            TO DTR-REJECT-REASON
+    END-IF.
+2150-EXIT.
+    EXIT.
+
+******************************************************************
+*    2200-LOOKUP-CUSTOMER - enrich the transaction with the
+*    customer name from the reference file.  A not-found key or an
+*    inactive customer routes the record to the reject file just
+*    like a bad edit.
+******************************************************************
+2200-LOOKUP-CUSTOMER.
+    SET DTR-CUSTOMER-FOUND TO TRUE
+    MOVE DTR-TRAN-CUSTOMER-CODE TO DTR-LKUP-CUSTOMER-CODE
+
+    READ DTR-LOOKUP-FILE
+        KEY IS DTR-LKUP-CUSTOMER-CODE
+        INVALID KEY
+            SET DTR-CUSTOMER-NOT-FOUND TO TRUE
+            SET DTR-INVALID-RECORD TO TRUE
+            MOVE "CUSTOMER NOT FOUND ON MASTER"
+                TO DTR-REJECT-REASON
+        NOT INVALID KEY
+            MOVE DTR-LKUP-CUSTOMER-NAME TO DTR-CUST-NAME-HOLD
+    END-READ
+
+    IF DTR-LKUP-STATUS NOT = "23"
+        MOVE DTR-LKUP-STATUS TO DTR-FS-WORK
+        MOVE "CUSTLKUP" TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+    END-IF
+
+    IF DTR-CUSTOMER-FOUND AND DTR-LKUP-INACTIVE
+        SET DTR-INVALID-RECORD TO TRUE
+        MOVE "CUSTOMER INACTIVE ON MASTER"
+            TO DTR-REJECT-REASON
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+******************************************************************
+*    2300-WRITE-REJECT - failed-edit records.
+******************************************************************
+2300-WRITE-REJECT.
+    MOVE DTR-TRANSACTION-RECORD TO DTR-REJ-TRAN-DATA
+    MOVE DTR-REJECT-REASON TO DTR-REJ-REASON
+
+    WRITE DTR-REJECT-RECORD
+    MOVE DTR-REJ-STATUS TO DTR-FS-WORK
+    MOVE "REJOUT  " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT.
+2300-EXIT.
+    EXIT.
+
+******************************************************************
+*    2400-WRITE-EXTRACT - accepted records handed off to the next
+*    step in the chain.
+******************************************************************
+2400-WRITE-EXTRACT.
+    MOVE DTR-TRAN-ACCOUNT-NO TO DTR-EXT-ACCOUNT-NO
+    MOVE DTR-TRAN-DATE TO DTR-EXT-TRAN-DATE
+    MOVE DTR-TRAN-TYPE-CODE TO DTR-EXT-TYPE-CODE
+    MOVE DTR-TRAN-AMOUNT TO DTR-EXT-AMOUNT
+    MOVE DTR-TRAN-CUSTOMER-CODE TO DTR-EXT-CUSTOMER-CODE
+    MOVE DTR-CUST-NAME-HOLD TO DTR-EXT-CUSTOMER-NAME
+
+    WRITE DTR-EXTRACT-RECORD
+    MOVE DTR-EXTR-STATUS TO DTR-FS-WORK
+    MOVE "EXTROUT " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT.
+2400-EXIT.
+    EXIT.
+
+******************************************************************
+*    2500-CHECK-CHECKPOINT - drop a checkpoint every N records so a
+*    2AM abend does not force a full rerun.
+******************************************************************
+2500-CHECK-CHECKPOINT.
+    DIVIDE DTR-RECORDS-READ BY DTR-WCTL-CHECKPOINT-INTERVAL
+        GIVING DTR-CKPT-DIVIDE-RESULT
+        REMAINDER DTR-CKPT-DIVIDE-REMAINDER
+
+    IF DTR-CKPT-DIVIDE-REMAINDER = ZERO
+        PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+    END-IF.
+2500-EXIT.
+    EXIT.
+
+******************************************************************
+*    2600-WRITE-CHECKPOINT - rewrite the checkpoint file with the
+*    latest committed record count.
+******************************************************************
+2600-WRITE-CHECKPOINT.
+    OPEN OUTPUT DTR-CKPT-FILE
+    MOVE DTR-CKPT-STATUS TO DTR-FS-WORK
+    MOVE "CKPTFILE" TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    MOVE DTR-RECORDS-READ TO DTR-CKPT-LAST-RECORD-COUNT
+    MOVE DTR-WCTL-RUN-DATE TO DTR-CKPT-LAST-RUN-DATE
+    WRITE DTR-CHECKPOINT-RECORD
+    MOVE DTR-CKPT-STATUS TO DTR-FS-WORK
+    MOVE "CKPTFILE" TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    CLOSE DTR-CKPT-FILE.
+2600-EXIT.
+    EXIT.
+
+******************************************************************
+*    2900-READ-TRANSACTION - read the next transaction record.
+******************************************************************
+2900-READ-TRANSACTION.
+    READ DTR-TRANS-FILE
+        AT END
+            SET DTR-EOF-TRANS TO TRUE
+        NOT AT END
+            ADD 1 TO DTR-RECORDS-READ
+            IF DTR-SKIPPING
+                ADD 1 TO DTR-RECORDS-SKIPPED
+            END-IF
+    END-READ
+
+    MOVE DTR-TRANS-STATUS TO DTR-FS-WORK
+    MOVE "TRANSIN " TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT.
+2900-EXIT.
+    EXIT.
+
+******************************************************************
+*    3000-TERMINATE - write the run summary and close everything.
+******************************************************************
+3000-TERMINATE.
+    PERFORM 3100-RECONCILE-TOTALS THRU 3100-EXIT
+    PERFORM 3200-WRITE-SUMMARY THRU 3200-EXIT
+
+    IF DTR-RUN-BALANCED
+        PERFORM 3150-CLEAR-CHECKPOINT THRU 3150-EXIT
+    END-IF
+
+    PERFORM 3900-CLOSE-FILES THRU 3900-EXIT.
+3000-EXIT.
+    EXIT.
+
+******************************************************************
+*    3100-RECONCILE-TOTALS - the run proves its own totals balance
+*    instead of leaving that to whoever reviews the output.
+******************************************************************
+3100-RECONCILE-TOTALS.
+    MOVE SPACES TO DTR-SUM-BALANCE-LINE
+    SET DTR-RUN-BALANCED TO TRUE
+
+    IF (DTR-RECORDS-PROCESSED + DTR-RECORDS-REJECTED
+        + DTR-RECORDS-SKIPPED) = DTR-RECORDS-READ
+        MOVE "RUN IN BALANCE - PROCESSED+REJ+SKIPPED=READ"
+            TO DTR-SUM-BALANCE-LINE
+    ELSE
+        MOVE "*** OUT OF BALANCE - SEE OPERATIONS ***"
+            TO DTR-SUM-BALANCE-LINE
+        DISPLAY "DTR100 OUT OF BALANCE - READ " DTR-RECORDS-READ
+            " PROCESSED " DTR-RECORDS-PROCESSED
+            " REJECTED " DTR-RECORDS-REJECTED
+            " SKIPPED " DTR-RECORDS-SKIPPED
+        MOVE 16 TO RETURN-CODE
+        SET DTR-RUN-OUT-OF-BALANCE TO TRUE
+    END-IF.
+3100-EXIT.
+    EXIT.
+
+******************************************************************
+*    3150-CLEAR-CHECKPOINT - a run that finishes in balance has no
+*    further use for the checkpoint left behind by a prior abend;
+*    clear it so the next day's fresh run does not mistake it for
+*    a restart and skip records it was never meant to skip.
+******************************************************************
+3150-CLEAR-CHECKPOINT.
+    OPEN OUTPUT DTR-CKPT-FILE
+    MOVE DTR-CKPT-STATUS TO DTR-FS-WORK
+    MOVE "CKPTFILE" TO DTR-FS-FILE-NAME
+    PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+    CLOSE DTR-CKPT-FILE.
+3150-EXIT.
+    EXIT.
+
+******************************************************************
+*    3200-WRITE-SUMMARY - control-total report so operations can
+*    tell a successful run from a silent no-op.
+******************************************************************
+3200-WRITE-SUMMARY.
+    MOVE DTR-WCTL-RUN-MODE TO DTR-SUM-RUN-TYPE
+    MOVE DTR-WCTL-RUN-DATE TO DTR-SUM-RUN-DATE
+    MOVE DTR-RECORDS-READ TO DTR-SUM-READ-COUNT
+    MOVE DTR-RECORDS-PROCESSED TO DTR-SUM-PROCESSED-COUNT
+    MOVE DTR-RECORDS-REJECTED TO DTR-SUM-REJECTED-COUNT
+
+    IF DTR-WCTL-DEST-SYSOUT
+        DISPLAY DTR-SUM-HEADING
+        DISPLAY DTR-SUM-READ-LINE
+        DISPLAY DTR-SUM-PROCESSED-LINE
+        DISPLAY DTR-SUM-REJECTED-LINE
+        DISPLAY DTR-SUM-BALANCE-LINE
+    ELSE
+        MOVE DTR-SUM-HEADING TO DTR-REPORT-LINE
+        WRITE DTR-REPORT-LINE
+        MOVE DTR-RPT-STATUS TO DTR-FS-WORK
+        MOVE "RPTOUT  " TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+        MOVE DTR-SUM-READ-LINE TO DTR-REPORT-LINE
+        WRITE DTR-REPORT-LINE
+        MOVE DTR-RPT-STATUS TO DTR-FS-WORK
+        MOVE "RPTOUT  " TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+        MOVE DTR-SUM-PROCESSED-LINE TO DTR-REPORT-LINE
+        WRITE DTR-REPORT-LINE
+        MOVE DTR-RPT-STATUS TO DTR-FS-WORK
+        MOVE "RPTOUT  " TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+        MOVE DTR-SUM-REJECTED-LINE TO DTR-REPORT-LINE
+        WRITE DTR-REPORT-LINE
+        MOVE DTR-RPT-STATUS TO DTR-FS-WORK
+        MOVE "RPTOUT  " TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+
+        MOVE DTR-SUM-BALANCE-LINE TO DTR-REPORT-LINE
+        WRITE DTR-REPORT-LINE
+        MOVE DTR-RPT-STATUS TO DTR-FS-WORK
+        MOVE "RPTOUT  " TO DTR-FS-FILE-NAME
+        PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+    END-IF.
+3200-EXIT.
+    EXIT.
+
+******************************************************************
+*    3900-CLOSE-FILES
+******************************************************************
+3900-CLOSE-FILES.
+    CLOSE DTR-CTLCARD-FILE
+    CLOSE DTR-TRANS-FILE
+    CLOSE DTR-LOOKUP-FILE
+    CLOSE DTR-EXTRACT-FILE
+    CLOSE DTR-REJECT-FILE
+    CLOSE DTR-REPORT-FILE
+    CLOSE DTR-CKPT-FILE.
+3900-EXIT.
+    EXIT.
+
+******************************************************************
+*    8000-CHECK-FILE-STATUS - shared FILE STATUS check.  "00" is OK,
+*    "10" is a normal end of file; anything else is a hard I/O error
+*    and this run does not get to claim success in the scheduler.
+******************************************************************
+8000-CHECK-FILE-STATUS.
+    IF DTR-FS-WORK = "00" OR DTR-FS-WORK = "10"
+        NEXT SENTENCE
+    ELSE
+        DISPLAY "DTR100 I/O ERROR ON " DTR-FS-FILE-NAME
+            " FILE STATUS = " DTR-FS-WORK
+        MOVE 16 TO RETURN-CODE
+        PERFORM 3900-CLOSE-FILES THRU 3900-EXIT
+        STOP RUN
+    END-IF.
+8000-EXIT.
+    EXIT.
 END PROGRAM YOUR-PROGRAM-NAME.
