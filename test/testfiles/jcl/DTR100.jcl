@@ -0,0 +1,79 @@
+//DTR100   JOB  (ACCTNO),'DAILY TRAN RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      DTR100
+//* PURPOSE:  COMPILE/LINK-EDIT AND RUN THE DAILY TRANSACTION
+//*           DRIVER (SOURCE MEMBER HELLOWFR, PROGRAM-ID
+//*           YOUR-PROGRAM-NAME, LINK-EDITED AS LOAD MODULE DTR100).
+//* RESTART:  THE PROGRAM SKIPS RE-READING RECORDS ALREADY COMMITTED
+//*           AS OF THE LAST CHECKPOINT, BUT THE EXTRACT/REJECT
+//*           GENERATIONS FROM THE ABENDED RUN MUST BE EXTENDED, NOT
+//*           REPLACED, OR THEIR RECORDS ARE LOST.  ON A NORMAL FIRST
+//*           SUBMISSION LEAVE THE SET STATEMENTS BELOW AS SHIPPED
+//*           (GDGREL=+1, DISP1=NEW, DISP2=CATLG).  TO RESTART AFTER
+//*           AN ABEND, RESUBMIT WITH GDGREL=+0, DISP1=MOD, DISP2=KEEP
+//*           SO EXTROUT/REJOUT ARE OPENED EXTEND AGAINST THE SAME
+//*           GENERATION THE ABENDED RUN CREATED INSTEAD OF A NEW ONE.
+//* MODIFICATION HISTORY:
+//*   08/08/2026  RM   ORIGINAL JOB STREAM.
+//*   09/08/2026  RM   ADDED RESTART SYMBOLICS FOR THE EXTRACT/REJECT
+//*                     GENERATION DATASETS SO A CHECKPOINT RESTART
+//*                     EXTENDS THE ABENDED RUN'S OUTPUT INSTEAD OF
+//*                     REPLACING IT.
+//*   09/08/2026  RM   Made the EXTROUT/REJOUT abnormal-termination
+//*                     disposition match the normal one instead of
+//*                     DELETE, so a real abend (not just a controlled
+//*                     STOP RUN) leaves the generation the checkpoint
+//*                     was tracking in place for the restart to
+//*                     extend.  Corrected the compile step's literal
+//*                     delimiter option to QUOTE to match the source,
+//*                     which uses double-quote literals throughout.
+//*   09/08/2026  RM   Corrected the IGYWCL override step names from
+//*                     COBOL to COB (the procedure's actual compile
+//*                     step name) so the SYSIN/SYSLIB/PARM overrides
+//*                     bind instead of being silently ignored.
+//*--------------------------------------------------------------*
+//        SET  GDGREL=+1        NORMAL RUN: +1.  RESTART: +0
+//        SET  DISP1=NEW        NORMAL RUN: NEW.  RESTART: MOD
+//        SET  DISP2=CATLG      NORMAL RUN: CATLG.  RESTART: KEEP
+//STEP010  EXEC IGYWCL,PARM.COB=('LIB,QUOTE')
+//COB.SYSIN     DD  DISP=SHR,DSN=DTR.SOURCE.COBOL(HELLOWFR)
+//COB.SYSLIB    DD  DISP=SHR,DSN=DTR.SOURCE.COPYLIB
+//LKED.SYSLMOD  DD  DISP=SHR,DSN=DTR.LOADLIB(DTR100)
+//*
+//STEP020  EXEC PGM=DTR100,COND=(4,LT,STEP010)
+//STEPLIB  DD  DISP=SHR,DSN=DTR.LOADLIB
+//SYSIN    DD  *
+20260808DAILY  F01000
+/*
+//TRANSIN  DD  DISP=SHR,DSN=DTR.DAILY.TRANIN
+//CUSTLKUP DD  DISP=SHR,DSN=DTR.MASTER.CUSTLKUP
+//*    EXTRACT/REJECT DATASETS ARE GDGs (BASE PREVIOUSLY DEFINED VIA
+//*    IDCAMS DEFINE GDG) SO EACH DAY'S RUN ADDS A NEW GENERATION
+//*    INSTEAD OF COLLIDING WITH YESTERDAY'S CATALOG ENTRY.  SEE THE
+//*    RESTART SYMBOLICS AT THE TOP OF THIS JOB - A RESTART MUST
+//*    EXTEND THE SAME GENERATION THE ABENDED RUN CREATED, SO THE
+//*    ABNORMAL-TERMINATION DISPOSITION (3RD SUBPARAMETER) MATCHES
+//*    THE NORMAL ONE INSTEAD OF DELETING THE GENERATION A REAL
+//*    ABEND WOULD LEAVE THE CHECKPOINT POINTING AT.
+//EXTROUT  DD  DISP=(&DISP1,&DISP2,&DISP2),
+//             DSN=DTR.DAILY.EXTRACT(&GDGREL),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//REJOUT   DD  DISP=(&DISP1,&DISP2,&DISP2),
+//             DSN=DTR.DAILY.REJECTS(&GDGREL),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=117,BLKSIZE=0)
+//RPTOUT   DD  SYSOUT=*
+//CKPTFILE DD  DISP=(OLD,KEEP,KEEP),
+//             DSN=DTR.DAILY.CKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,LT,STEP020)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DISP=SHR,DSN=DTR.DAILY.REJECTS(0)
+//SYSUT2   DD  SYSOUT=*
+//SYSIN    DD  DUMMY
