@@ -0,0 +1,10 @@
+* Copybook: DTRREJ
+* Purpose:  Record layout for the reject/reconciliation file
+*           (DTR-REJECT-FILE / DD REJOUT).  Carries the failed
+*           transaction plus the reason it was rejected so the
+*           downstream reconciliation step doesn't have to guess.
+* Modification History:
+*   08/08/2026  RM   Original layout.
+ 01  DTR-REJECT-RECORD.
+     05  DTR-REJ-TRAN-DATA               PIC X(87).
+     05  DTR-REJ-REASON                  PIC X(30).
