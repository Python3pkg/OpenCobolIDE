@@ -0,0 +1,14 @@
+* Copybook: DTREXTR
+* Purpose:  Record layout for the downstream extract file
+*           (DTR-EXTRACT-FILE / DD EXTROUT) handed off to the
+*           next step in the processing chain.
+* Modification History:
+*   08/08/2026  RM   Original layout.
+ 01  DTR-EXTRACT-RECORD.
+     05  DTR-EXT-ACCOUNT-NO              PIC X(10).
+     05  DTR-EXT-TRAN-DATE               PIC 9(08).
+     05  DTR-EXT-TYPE-CODE               PIC X(02).
+     05  DTR-EXT-AMOUNT                  PIC S9(09)V99.
+     05  DTR-EXT-CUSTOMER-CODE           PIC X(06).
+     05  DTR-EXT-CUSTOMER-NAME           PIC X(30).
+     05  FILLER                          PIC X(20).
