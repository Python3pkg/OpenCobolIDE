@@ -0,0 +1,13 @@
+* Copybook: DTRLKUP
+* Purpose:  Record layout for the customer reference/lookup file
+*           (DTR-LOOKUP-FILE / DD CUSTLKUP) used to enrich
+*           incoming transactions.  Indexed by customer code.
+* Modification History:
+*   08/08/2026  RM   Original layout.
+ 01  DTR-LOOKUP-RECORD.
+     05  DTR-LKUP-CUSTOMER-CODE          PIC X(06).
+     05  DTR-LKUP-CUSTOMER-NAME          PIC X(30).
+     05  DTR-LKUP-STATUS-CODE            PIC X(01).
+         88  DTR-LKUP-ACTIVE             VALUE "A".
+         88  DTR-LKUP-INACTIVE           VALUE "I".
+     05  FILLER                          PIC X(13).
