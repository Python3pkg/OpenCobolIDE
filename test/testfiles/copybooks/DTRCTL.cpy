@@ -0,0 +1,17 @@
+* Copybook: DTRCTL
+* Purpose:  Control/parameter card read once at start of run
+*           (DTR-CTLCARD-FILE / DD SYSIN) so the run date, run
+*           mode and output destination can be set from the JCL
+*           instead of being hardcoded in the program.
+* Modification History:
+*   08/08/2026  RM   Original layout.
+ 01  DTR-CONTROL-RECORD.
+     05  DTR-CTL-RUN-DATE                PIC 9(08).
+     05  DTR-CTL-RUN-MODE                PIC X(07).
+         88  DTR-CTL-MODE-DAILY          VALUE "DAILY  ".
+         88  DTR-CTL-MODE-MONTHLY        VALUE "MONTHLY".
+     05  DTR-CTL-OUTPUT-DEST             PIC X(01).
+         88  DTR-CTL-DEST-FILE           VALUE "F".
+         88  DTR-CTL-DEST-SYSOUT         VALUE "S".
+     05  DTR-CTL-CHECKPOINT-INTERVAL     PIC 9(05).
+     05  FILLER                          PIC X(59).
