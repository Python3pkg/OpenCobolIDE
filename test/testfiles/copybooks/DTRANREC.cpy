@@ -0,0 +1,21 @@
+* Copybook: DTRANREC
+* Purpose:  Record layout for the daily transaction input file
+*           (DTR-TRANS-FILE / DD TRANSIN).
+* Modification History:
+*   23/02/2014  CD   Original skeleton (no file layout).
+*   08/08/2026  RM   Added transaction record layout.
+ 01  DTR-TRANSACTION-RECORD.
+     05  DTR-TRAN-KEY.
+         10  DTR-TRAN-ACCOUNT-NO         PIC X(10).
+         10  DTR-TRAN-SEQUENCE-NO        PIC 9(06).
+     05  DTR-TRAN-DATE                   PIC 9(08).
+     05  DTR-TRAN-DATE-R REDEFINES
+         DTR-TRAN-DATE.
+         10  DTR-TRAN-DATE-CCYY          PIC 9(04).
+         10  DTR-TRAN-DATE-MM            PIC 9(02).
+         10  DTR-TRAN-DATE-DD            PIC 9(02).
+     05  DTR-TRAN-TYPE-CODE              PIC X(02).
+     05  DTR-TRAN-AMOUNT                 PIC S9(09)V99 COMP-3.
+     05  DTR-TRAN-CUSTOMER-CODE          PIC X(06).
+     05  DTR-TRAN-DESCRIPTION            PIC X(30).
+     05  FILLER                          PIC X(19).
