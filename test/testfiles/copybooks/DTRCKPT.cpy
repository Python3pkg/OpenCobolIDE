@@ -0,0 +1,11 @@
+* Copybook: DTRCKPT
+* Purpose:  Restart/checkpoint record (DTR-CKPT-FILE / DD
+*           CKPTFILE).  Holds the count of transaction records
+*           committed as of the last checkpoint so an abended run
+*           can reposition instead of reprocessing the whole file.
+* Modification History:
+*   08/08/2026  RM   Original layout.
+ 01  DTR-CHECKPOINT-RECORD.
+     05  DTR-CKPT-LAST-RECORD-COUNT      PIC 9(09).
+     05  DTR-CKPT-LAST-RUN-DATE          PIC 9(08).
+     05  FILLER                          PIC X(20).
